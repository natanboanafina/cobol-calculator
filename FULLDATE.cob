@@ -4,6 +4,14 @@
       *    AUTHOR:  NATAN BOANAFINA
       *    DATE:    07-11-2022
       *    PURPOSE: TREATING DATE IN FULL.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    07-11-2022  NB   ORIGINAL VERSION.
+      *    12-11-2022  NB   CAN NOW SPELL OUT A DATE THE CALLER SUPPLIES
+      *                     INSTEAD OF ALWAYS USING TODAY.
+      *    13-11-2022  NB   ADDED AN ENGLISH-LANGUAGE MONTH TABLE AS AN
+      *                     ALTERNATIVE TO THE PORTUGUESE ONE.
       *=================================================================
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
@@ -13,27 +21,59 @@
        COPY "#DATEVAR".
        01  WRK-MONTHS.
            05  WRK-FULLMONTH   PIC X(09) OCCURS 12 TIMES.
+       01  WRK-MONTHS-EN.
+           05  WRK-FULLMONTH-EN PIC X(09) OCCURS 12 TIMES.
        LINKAGE                         SECTION.
+       01  LNK-IN-DATE     PIC 9(08).
+       01  LNK-LANGUAGE    PIC X(01).
+           88 LNK-LANG-ENGLISH VALUE "E".
        01  LNK-SEC.
            05 LNK-DATE     PIC X(30).
 
-       PROCEDURE                       DIVISION USING LNK-SEC.
+       PROCEDURE                       DIVISION USING LNK-IN-DATE
+                                                        LNK-LANGUAGE
+                                                        LNK-SEC.
        0001-MAIN                       SECTION.
            PERFORM 0100-INITIALIZE.
            PERFORM 0200-PROCESS.
            GOBACK.
+
+      *-----------------------------------------------------------------
+      *    LNK-IN-DATE OF ZERO MEANS THE CALLER WANTS TODAY'S DATE, AS
+      *    BEFORE.  ANY OTHER YYYYMMDD VALUE IS SPELLED OUT INSTEAD.
+      *-----------------------------------------------------------------
        0100-INITIALIZE                 SECTION.
-           ACCEPT WRK-DATE FROM DATE YYYYMMDD.
+           IF LNK-IN-DATE EQUAL TO ZERO
+               ACCEPT WRK-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE LNK-IN-DATE TO WRK-DATE
+           END-IF.
 
+      *-----------------------------------------------------------------
+      *    LNK-LANGUAGE OF "E" SPELLS THE DATE OUT IN ENGLISH (MONTH
+      *    DAY, YEAR); ANY OTHER VALUE KEEPS THE ORIGINAL PORTUGUESE
+      *    "DAY DE MONTH DE YEAR" FORM.
+      *-----------------------------------------------------------------
        0200-PROCESS                    SECTION.
            PERFORM 0210-FULL-MONTH.
+           PERFORM 0220-FULL-MONTH-EN.
 
-           STRING WRK-DAY                   DELIMITED BY SIZE
-                  " DE "                    DELIMITED BY SIZE
-                  WRK-FULLMONTH(WRK-MONTH)  DELIMITED BY SIZE
-                  " DE "                    DELIMITED BY SIZE
-                  WRK-YEAR                  DELIMITED BY SIZE
-                  INTO LNK-DATE.
+           MOVE SPACES TO LNK-DATE.
+           IF LNK-LANG-ENGLISH
+               STRING WRK-FULLMONTH-EN(WRK-MONTH) DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WRK-DAY                     DELIMITED BY SIZE
+                      ", "                        DELIMITED BY SIZE
+                      WRK-YEAR                    DELIMITED BY SIZE
+                      INTO LNK-DATE
+           ELSE
+               STRING WRK-DAY                   DELIMITED BY SIZE
+                      " DE "                    DELIMITED BY SIZE
+                      WRK-FULLMONTH(WRK-MONTH)  DELIMITED BY SIZE
+                      " DE "                    DELIMITED BY SIZE
+                      WRK-YEAR                  DELIMITED BY SIZE
+                      INTO LNK-DATE
+           END-IF.
 
        0210-FULL-MONTH                 SECTION.
            MOVE "JANEIRO  " TO WRK-FULLMONTH(1).
@@ -48,4 +88,18 @@
            MOVE "OUTUBRO  " TO WRK-FULLMONTH(10).
            MOVE "NOVEMBRO " TO WRK-FULLMONTH(11).
            MOVE "DEZEMBRO " TO WRK-FULLMONTH(12).
+
+       0220-FULL-MONTH-EN               SECTION.
+           MOVE "JANUARY  " TO WRK-FULLMONTH-EN(1).
+           MOVE "FEBRUARY " TO WRK-FULLMONTH-EN(2).
+           MOVE "MARCH    " TO WRK-FULLMONTH-EN(3).
+           MOVE "APRIL    " TO WRK-FULLMONTH-EN(4).
+           MOVE "MAY      " TO WRK-FULLMONTH-EN(5).
+           MOVE "JUNE     " TO WRK-FULLMONTH-EN(6).
+           MOVE "JULY     " TO WRK-FULLMONTH-EN(7).
+           MOVE "AUGUST   " TO WRK-FULLMONTH-EN(8).
+           MOVE "SEPTEMBER" TO WRK-FULLMONTH-EN(9).
+           MOVE "OCTOBER  " TO WRK-FULLMONTH-EN(10).
+           MOVE "NOVEMBER " TO WRK-FULLMONTH-EN(11).
+           MOVE "DECEMBER " TO WRK-FULLMONTH-EN(12).
        0300-END                        SECTION.
