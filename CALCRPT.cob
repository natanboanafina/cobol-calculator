@@ -0,0 +1,340 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.CALCRPT.
+      *=================================================================
+      *    AUTHOR:  NATAN BOANAFINA
+      *    DATE:    14-11-2022
+      *    PURPOSE: READS THE AUDITLOG TRANSACTION FILE BUILT BY
+      *             ADDING/SUBTRACT/MULTI/DIVI/PERCENT/POWER/MODULUS AND
+      *             PRODUCES A DAILY, MONTHLY AND GRAND SUMMARY BY
+      *             OPERATOR CODE.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    14-11-2022  NB   ORIGINAL VERSION.
+      *    16-11-2022  NB   THE MONTHLY KEY RAN THE MONTH NAME AND YEAR
+      *                     TOGETHER WITH NO SEPARATOR WHEN THE MONTH
+      *                     NAME FILLED ALL 9 BYTES (FEVEREIRO), GIVING
+      *                     "FEVEREIRO2026" INSTEAD OF "FEVEREIRO 2026"
+      *                     IN THE MONTHLY SUMMARY HEADER.  STRING NOW
+      *                     INSERTS A SPACE BETWEEN THE TWO PIECES.
+      *    16-11-2022  NB   AUD-FIRST-NUM/AUD-SECOND-NUM WIDENED TO
+      *                     SIGNED SIGN LEADING SEPARATE HERE TOO, SO
+      *                     THIS RECORD LAYOUT KEEPS MATCHING THE ONE
+      *                     ADDING/SUBTRACT/MULTI/DIVI/PERCENT/POWER/
+      *                     MODULUS ACTUALLY WRITE.
+      *    16-11-2022  NB   WRK-HAS-DATA-SW WAS ONLY BASED ON THE OPEN
+      *                     STATUS, SO AN AUDITLOG THAT EXISTED BUT HELD
+      *                     NO RECORDS STILL RAN THE FULL REPORT AND
+      *                     PRINTED BLANK/ZERO SUMMARY LINES.  THE FIRST
+      *                     READ NOW HAPPENS IN 0100-INITIALIZE, AND
+      *                     WRK-HAS-DATA-SW GOES TO "N" WHEN THAT READ
+      *                     HITS END OF FILE.
+      *    17-11-2022  NB   REPORT-FILE HAD NO FILE STATUS CLAUSE, SO A
+      *                     FAILED CALCSUM OPEN WOULD HAVE GONE UNNOTICED
+      *                     AND THE REPORT WOULD HAVE TRIED TO WRITE TO
+      *                     IT ANYWAY.  IT NOW COMES FROM #SIGNVAR LIKE
+      *                     AUDIT-FILE'S STATUS DOES, AND 0100-INITIALIZE
+      *                     CHECKS IT RIGHT AFTER THE OPEN.  ALSO GUARDED
+      *                     THE CLOSE AUDIT-FILE IN 0300-END, WHICH WAS
+      *                     UNCONDITIONAL EVEN THOUGH THE FILE IS NEVER
+      *                     OPENED WHEN AUDITLOG DOES NOT EXIST.  THE
+      *                     PURPOSE COMMENT ABOVE NOW NAMES PERCENT/
+      *                     POWER/MODULUS TOO, SINCE THEY'VE WRITTEN TO
+      *                     AUDITLOG SINCE REQ 013.
+      *=================================================================
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CALCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(30).
+           05  AUD-OPERATOR        PIC X(01).
+           05  AUD-FIRST-NUM       PIC S9(10)V99 SIGN LEADING
+                                       SEPARATE.
+           05  AUD-SECOND-NUM      PIC S9(10)V99 SIGN LEADING
+                                       SEPARATE.
+           05  AUD-RESULT          PIC S9(10)V99 SIGN LEADING SEPARATE.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE                 SECTION.
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-AUDIT-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-AUDIT-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-AUDIT-STATUS==.
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-REPORT-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-REPORT-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-REPORT-STATUS==.
+       77  WRK-HAS-DATA-SW     PIC X(01) VALUE "Y".
+           88  WRK-HAS-DATA        VALUE "Y".
+       77  WRK-EOF-SW          PIC X(01) VALUE "N".
+           88  WRK-END-OF-FILE     VALUE "Y".
+       77  WRK-FIRST-REC-SW    PIC X(01) VALUE "Y".
+       77  WRK-OP-IDX          PIC 9(01) COMP.
+       77  WRK-PRINT-IDX       PIC 9(01) COMP.
+       77  WRK-LINE-TOTAL-ED   PIC -Z.ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-REC-DAY-KEY     PIC X(30).
+       77  WRK-CURRENT-DAY-KEY PIC X(30).
+       77  WRK-REC-MONTH-KEY   PIC X(14).
+       77  WRK-CURRENT-MONTH-KEY PIC X(14).
+       01  WRK-GRAND-TABLE.
+           05  WRK-GRAND-ENTRY  OCCURS 7 TIMES.
+               10  WRK-GRAND-CODE      PIC X(01).
+               10  WRK-GRAND-COUNT     PIC 9(05).
+               10  WRK-GRAND-TOTAL     PIC S9(10)V99.
+       01  WRK-DAY-TABLE.
+           05  WRK-DAY-ENTRY    OCCURS 7 TIMES.
+               10  WRK-DAY-CODE        PIC X(01).
+               10  WRK-DAY-COUNT       PIC 9(05).
+               10  WRK-DAY-TOTAL       PIC S9(10)V99.
+       01  WRK-MONTH-TABLE.
+           05  WRK-MONTH-ENTRY  OCCURS 7 TIMES.
+               10  WRK-MONTH-CODE      PIC X(01).
+               10  WRK-MONTH-COUNT     PIC 9(05).
+               10  WRK-MONTH-TOTAL     PIC S9(10)V99.
+
+       PROCEDURE                       DIVISION.
+       0001-MAIN                       SECTION.
+           PERFORM 0100-INITIALIZE.
+           IF WRK-HAS-DATA
+               PERFORM 0200-PROCESS
+           ELSE
+               DISPLAY "NENHUM REGISTRO NO LOG DE AUDITORIA."
+           END-IF.
+           PERFORM 0300-END.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *    OPENS BOTH FILES AND SETS UP THE THREE OPERATOR-BREAKDOWN
+      *    TABLES - ONE THAT NEVER RESETS (GRAND), ONE THAT RESETS ON
+      *    EVERY CHANGE OF CALENDAR DAY, AND ONE THAT RESETS ON EVERY
+      *    CHANGE OF MONTH.
+      *-----------------------------------------------------------------
+       0100-INITIALIZE                 SECTION.
+           OPEN INPUT AUDIT-FILE.
+           IF WRK-AUDIT-STATUS-NOT-FOUND
+               MOVE "N" TO WRK-HAS-DATA-SW
+           ELSE
+               PERFORM 0210-READ-AUDIT
+               IF WRK-END-OF-FILE
+                   MOVE "N" TO WRK-HAS-DATA-SW
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+                   IF NOT WRK-REPORT-STATUS-OK
+                       DISPLAY "ERRO AO ABRIR O ARQUIVO CALCSUM!"
+                       MOVE "N" TO WRK-HAS-DATA-SW
+                   ELSE
+                       PERFORM 0110-INIT-TABLES
+                       MOVE SPACES TO WRK-CURRENT-DAY-KEY
+                       MOVE SPACES TO WRK-CURRENT-MONTH-KEY
+                   END-IF
+               END-IF
+           END-IF.
+
+       0110-INIT-TABLES                SECTION.
+           MOVE "+" TO WRK-GRAND-CODE(1).
+           MOVE "-" TO WRK-GRAND-CODE(2).
+           MOVE "/" TO WRK-GRAND-CODE(3).
+           MOVE "*" TO WRK-GRAND-CODE(4).
+           MOVE "%" TO WRK-GRAND-CODE(5).
+           MOVE "^" TO WRK-GRAND-CODE(6).
+           MOVE "R" TO WRK-GRAND-CODE(7).
+           MOVE "+" TO WRK-DAY-CODE(1).
+           MOVE "-" TO WRK-DAY-CODE(2).
+           MOVE "/" TO WRK-DAY-CODE(3).
+           MOVE "*" TO WRK-DAY-CODE(4).
+           MOVE "%" TO WRK-DAY-CODE(5).
+           MOVE "^" TO WRK-DAY-CODE(6).
+           MOVE "R" TO WRK-DAY-CODE(7).
+           MOVE "+" TO WRK-MONTH-CODE(1).
+           MOVE "-" TO WRK-MONTH-CODE(2).
+           MOVE "/" TO WRK-MONTH-CODE(3).
+           MOVE "*" TO WRK-MONTH-CODE(4).
+           MOVE "%" TO WRK-MONTH-CODE(5).
+           MOVE "^" TO WRK-MONTH-CODE(6).
+           MOVE "R" TO WRK-MONTH-CODE(7).
+           PERFORM 0120-RESET-GRAND-TABLE.
+           PERFORM 0130-RESET-DAY-TABLE.
+           PERFORM 0140-RESET-MONTH-TABLE.
+
+       0120-RESET-GRAND-TABLE           SECTION.
+           MOVE ZERO TO WRK-GRAND-COUNT(1) WRK-GRAND-TOTAL(1)
+                        WRK-GRAND-COUNT(2) WRK-GRAND-TOTAL(2)
+                        WRK-GRAND-COUNT(3) WRK-GRAND-TOTAL(3)
+                        WRK-GRAND-COUNT(4) WRK-GRAND-TOTAL(4)
+                        WRK-GRAND-COUNT(5) WRK-GRAND-TOTAL(5)
+                        WRK-GRAND-COUNT(6) WRK-GRAND-TOTAL(6)
+                        WRK-GRAND-COUNT(7) WRK-GRAND-TOTAL(7).
+
+       0130-RESET-DAY-TABLE             SECTION.
+           MOVE ZERO TO WRK-DAY-COUNT(1) WRK-DAY-TOTAL(1)
+                        WRK-DAY-COUNT(2) WRK-DAY-TOTAL(2)
+                        WRK-DAY-COUNT(3) WRK-DAY-TOTAL(3)
+                        WRK-DAY-COUNT(4) WRK-DAY-TOTAL(4)
+                        WRK-DAY-COUNT(5) WRK-DAY-TOTAL(5)
+                        WRK-DAY-COUNT(6) WRK-DAY-TOTAL(6)
+                        WRK-DAY-COUNT(7) WRK-DAY-TOTAL(7).
+
+       0140-RESET-MONTH-TABLE           SECTION.
+           MOVE ZERO TO WRK-MONTH-COUNT(1) WRK-MONTH-TOTAL(1)
+                        WRK-MONTH-COUNT(2) WRK-MONTH-TOTAL(2)
+                        WRK-MONTH-COUNT(3) WRK-MONTH-TOTAL(3)
+                        WRK-MONTH-COUNT(4) WRK-MONTH-TOTAL(4)
+                        WRK-MONTH-COUNT(5) WRK-MONTH-TOTAL(5)
+                        WRK-MONTH-COUNT(6) WRK-MONTH-TOTAL(6)
+                        WRK-MONTH-COUNT(7) WRK-MONTH-TOTAL(7).
+
+      *-----------------------------------------------------------------
+      *    DRIVES THE FILE ONCE END TO END, THEN PRINTS THE FINAL DAY,
+      *    MONTH AND GRAND SUMMARIES FOR WHATEVER WAS STILL OPEN.
+      *-----------------------------------------------------------------
+       0200-PROCESS                    SECTION.
+           PERFORM 0220-PROCESS-RECORD UNTIL WRK-END-OF-FILE.
+           PERFORM 0230-PRINT-DAY-BREAK.
+           PERFORM 0240-PRINT-MONTH-BREAK.
+           PERFORM 0250-PRINT-GRAND-SUMMARY.
+
+       0210-READ-AUDIT                 SECTION.
+           READ AUDIT-FILE
+               AT END MOVE "Y" TO WRK-EOF-SW
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *    THE DATE WAS SPELLED OUT BY FULLDATE AS "DD DE MONTH DE
+      *    YYYY" IN A FIXED 30-CHARACTER FIELD, SO THE MONTH NAME AND
+      *    YEAR CAN BE PULLED OUT BY POSITION TO BUILD THE MONTHLY KEY.
+      *    A CHANGE IN EITHER KEY CLOSES OUT THE SUMMARY IT BELONGS TO
+      *    BEFORE THE NEW PERIOD STARTS ACCUMULATING.
+      *-----------------------------------------------------------------
+       0220-PROCESS-RECORD             SECTION.
+           MOVE AUD-DATE TO WRK-REC-DAY-KEY.
+           STRING AUD-DATE(7:9) " " AUD-DATE(20:4) DELIMITED BY SIZE
+                  INTO WRK-REC-MONTH-KEY.
+           IF WRK-FIRST-REC-SW EQUAL TO "Y"
+               MOVE WRK-REC-DAY-KEY   TO WRK-CURRENT-DAY-KEY
+               MOVE WRK-REC-MONTH-KEY TO WRK-CURRENT-MONTH-KEY
+               MOVE "N" TO WRK-FIRST-REC-SW
+           ELSE
+               IF WRK-REC-DAY-KEY NOT EQUAL TO WRK-CURRENT-DAY-KEY
+                   PERFORM 0230-PRINT-DAY-BREAK
+                   PERFORM 0130-RESET-DAY-TABLE
+                   MOVE WRK-REC-DAY-KEY TO WRK-CURRENT-DAY-KEY
+               END-IF
+               IF WRK-REC-MONTH-KEY NOT EQUAL TO WRK-CURRENT-MONTH-KEY
+                   PERFORM 0240-PRINT-MONTH-BREAK
+                   PERFORM 0140-RESET-MONTH-TABLE
+                   MOVE WRK-REC-MONTH-KEY TO WRK-CURRENT-MONTH-KEY
+               END-IF
+           END-IF.
+           PERFORM 0225-ACCUMULATE.
+           PERFORM 0210-READ-AUDIT.
+
+       0225-ACCUMULATE                 SECTION.
+           EVALUATE AUD-OPERATOR
+             WHEN "+" MOVE 1 TO WRK-OP-IDX
+             WHEN "-" MOVE 2 TO WRK-OP-IDX
+             WHEN "/" MOVE 3 TO WRK-OP-IDX
+             WHEN "*" MOVE 4 TO WRK-OP-IDX
+             WHEN "%" MOVE 5 TO WRK-OP-IDX
+             WHEN "^" MOVE 6 TO WRK-OP-IDX
+             WHEN "R" MOVE 7 TO WRK-OP-IDX
+             WHEN OTHER MOVE 0 TO WRK-OP-IDX
+           END-EVALUATE.
+           IF WRK-OP-IDX NOT EQUAL TO ZERO
+               ADD 1          TO WRK-GRAND-COUNT(WRK-OP-IDX)
+               ADD AUD-RESULT TO WRK-GRAND-TOTAL(WRK-OP-IDX)
+               ADD 1          TO WRK-DAY-COUNT(WRK-OP-IDX)
+               ADD AUD-RESULT TO WRK-DAY-TOTAL(WRK-OP-IDX)
+               ADD 1          TO WRK-MONTH-COUNT(WRK-OP-IDX)
+               ADD AUD-RESULT TO WRK-MONTH-TOTAL(WRK-OP-IDX)
+           END-IF.
+
+       0230-PRINT-DAY-BREAK             SECTION.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "RESUMO DIARIO - "  DELIMITED BY SIZE
+                  WRK-CURRENT-DAY-KEY DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+           PERFORM 0231-PRINT-DAY-LINE VARYING WRK-PRINT-IDX
+               FROM 1 BY 1 UNTIL WRK-PRINT-IDX > 7.
+
+       0231-PRINT-DAY-LINE              SECTION.
+           MOVE WRK-DAY-TOTAL(WRK-PRINT-IDX) TO WRK-LINE-TOTAL-ED.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "  OPERADOR "               DELIMITED BY SIZE
+                  WRK-DAY-CODE(WRK-PRINT-IDX)  DELIMITED BY SIZE
+                  " QTD: "                     DELIMITED BY SIZE
+                  WRK-DAY-COUNT(WRK-PRINT-IDX) DELIMITED BY SIZE
+                  " TOTAL: "                   DELIMITED BY SIZE
+                  WRK-LINE-TOTAL-ED            DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+
+       0240-PRINT-MONTH-BREAK           SECTION.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "RESUMO MENSAL - "    DELIMITED BY SIZE
+                  WRK-CURRENT-MONTH-KEY DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+           PERFORM 0241-PRINT-MONTH-LINE VARYING WRK-PRINT-IDX
+               FROM 1 BY 1 UNTIL WRK-PRINT-IDX > 7.
+
+       0241-PRINT-MONTH-LINE            SECTION.
+           MOVE WRK-MONTH-TOTAL(WRK-PRINT-IDX) TO WRK-LINE-TOTAL-ED.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "  OPERADOR "                 DELIMITED BY SIZE
+                  WRK-MONTH-CODE(WRK-PRINT-IDX)  DELIMITED BY SIZE
+                  " QTD: "                       DELIMITED BY SIZE
+                  WRK-MONTH-COUNT(WRK-PRINT-IDX) DELIMITED BY SIZE
+                  " TOTAL: "                     DELIMITED BY SIZE
+                  WRK-LINE-TOTAL-ED              DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+
+       0250-PRINT-GRAND-SUMMARY         SECTION.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "RESUMO GERAL" DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+           PERFORM 0251-PRINT-GRAND-LINE VARYING WRK-PRINT-IDX
+               FROM 1 BY 1 UNTIL WRK-PRINT-IDX > 7.
+
+       0251-PRINT-GRAND-LINE            SECTION.
+           MOVE WRK-GRAND-TOTAL(WRK-PRINT-IDX) TO WRK-LINE-TOTAL-ED.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "  OPERADOR "                 DELIMITED BY SIZE
+                  WRK-GRAND-CODE(WRK-PRINT-IDX)  DELIMITED BY SIZE
+                  " QTD: "                       DELIMITED BY SIZE
+                  WRK-GRAND-COUNT(WRK-PRINT-IDX) DELIMITED BY SIZE
+                  " TOTAL: "                     DELIMITED BY SIZE
+                  WRK-LINE-TOTAL-ED              DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           DISPLAY REPORT-RECORD.
+
+       0300-END                        SECTION.
+           IF NOT WRK-AUDIT-STATUS-NOT-FOUND
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF WRK-HAS-DATA
+               CLOSE REPORT-FILE
+           END-IF.
+           DISPLAY "======== FIM DO RELATORIO ========".
