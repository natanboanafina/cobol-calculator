@@ -0,0 +1,24 @@
+      *=================================================================
+      *    COPYBOOK:   #DATEVAR
+      *    AUTHOR:     NATAN BOANAFINA
+      *    DATE:       07-11-2022
+      *    PURPOSE:    COMMON DATE WORKING FIELDS SHARED BY THE
+      *                CALCULATOR SUITE.  TODAY THAT MEANS CALC (WHICH
+      *                HOLDS THE ARBITRARY-DATE INPUT) AND FULLDATE
+      *                (WHICH BREAKS IT INTO YEAR/MONTH/DAY TO SPELL IT
+      *                OUT); CALCRPT WORKS ONLY FROM FULLDATE'S ALREADY
+      *                SPELLED-OUT AUDIT LOG STRING, SO IT HAS NO NEED
+      *                TO COPY THIS ONE IN.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    07-11-2022  NB   ORIGINAL VERSION.
+      *    15-11-2022  NB   CORRECTED THE CALLER LIST IN THE PURPOSE
+      *                     NOTE ABOVE - CALCRPT NEVER ACTUALLY COPIED
+      *                     THIS ONE IN.
+      *=================================================================
+       01  WRK-DATE                PIC 9(08).
+       01  WRK-DATE-R  REDEFINES  WRK-DATE.
+           05  WRK-YEAR            PIC 9(04).
+           05  WRK-MONTH           PIC 9(02).
+           05  WRK-DAY             PIC 9(02).
