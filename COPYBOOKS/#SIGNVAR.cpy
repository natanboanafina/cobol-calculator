@@ -0,0 +1,28 @@
+      *=================================================================
+      *    COPYBOOK:   #SIGNVAR
+      *    AUTHOR:     NATAN BOANAFINA
+      *    DATE:       14-11-2022
+      *    PURPOSE:    STANDARD FILE STATUS FIELD SHARED BY EVERY
+      *                PROGRAM IN THE CALCULATOR SUITE THAT OPENS A
+      *                LINE SEQUENTIAL FILE.  EACH FILE STILL NEEDS ITS
+      *                OWN INDEPENDENT STATUS ITEM, SO COPY THIS ONE IN
+      *                PER SELECT CLAUSE, RENAMING IT WITH REPLACING -
+      *                THE 88-LEVEL NAMES HAVE TO BE LISTED TOO, SINCE
+      *                RENAMING THE 77-ITEM ALONE DOES NOT TOUCH THEM,
+      *                E.G.:
+      *
+      *                    COPY "#SIGNVAR" REPLACING
+      *                        ==WRK-FILE-STATUS-OK==
+      *                            BY ==WRK-AUDIT-STATUS-OK==
+      *                        ==WRK-FILE-STATUS-NOT-FOUND==
+      *                            BY ==WRK-AUDIT-STATUS-NOT-FOUND==
+      *                        ==WRK-FILE-STATUS==
+      *                            BY ==WRK-AUDIT-STATUS==.
+      *
+      *                THE 88-LEVELS COVER THE TWO VALUES THE SUITE
+      *                ACTUALLY TESTS FOR TODAY - A CLEAN I/O AND A
+      *                MISSING FILE ON A FIRST OPEN EXTEND/INPUT.
+      *=================================================================
+       77  WRK-FILE-STATUS         PIC X(02).
+           88  WRK-FILE-STATUS-OK          VALUE "00".
+           88  WRK-FILE-STATUS-NOT-FOUND   VALUE "35".
