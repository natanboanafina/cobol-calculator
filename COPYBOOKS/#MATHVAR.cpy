@@ -0,0 +1,19 @@
+      *=================================================================
+      *    COPYBOOK:   #MATHVAR
+      *    AUTHOR:     NATAN BOANAFINA
+      *    DATE:       07-11-2022
+      *    PURPOSE:    COMMON MATH WORKING FIELDS SHARED BY EVERY
+      *                CALCULATOR OPERATION PROGRAM (ADDING, SUBTRACT,
+      *                MULTI, DIVI, PERCENT, POWER, MODULUS).
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    07-11-2022  NB   ORIGINAL VERSION.
+      *    10-11-2022  NB   MADE THE FIELDS SIGNED SO SUBTRACTION CAN
+      *                     CARRY A NEGATIVE RESULT.
+      *    15-11-2022  NB   UPDATED THE CALLER LIST - PERCENT, POWER AND
+      *                     MODULUS NOW COPY THIS TOO.
+      *=================================================================
+       77  WRK-FIRST-NUM           PIC S9(10)V99.
+       77  WRK-SECOND-NUM          PIC S9(10)V99.
+       77  WRK-TOTAL-NUM           PIC S9(10)V99.
