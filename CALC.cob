@@ -1,52 +1,424 @@
-       IDENTIFICATION                  DIVISION.
-       PROGRAM-ID.CALC.
-      *=================================================================
-      *    AUTHOR: NATAN BOANAFINA
-      *    DATE: 07-11-2022
-      *    PURPOSE: LEARNING AND TRAINNING SOME COBOL PRINCIPLES BY
-      *    CREATING A SIMPLE CALCULATOR.
-      *=================================================================
-       ENVIRONMENT                     DIVISION.
-       CONFIGURATION                   SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA                            DIVISION.
-       WORKING-STORAGE                 SECTION.
-       COPY "#DATEVAR".
-       77  WRK-EXT-DATE        PIC X(30).
-       77  WRK-ADDING-VAR      PIC 9(10)V99.
-       77  WRK-SUB-VAR         PIC 9(10)V99.
-       77  WRK-MULT-VAR        PIC 9(10)V99.
-       77  WRK-DIVIDE-VAR      PIC 9(10)V99.
-       77  WRK-SIGNAL          PIC X(01) VALUE SPACES.
-       PROCEDURE                       DIVISION.
-       0001-MAIN                       SECTION.
-
-           PERFORM 0100-INITIALIZE.
-           PERFORM 0200-PROCESS.
-           PERFORM 0300-END.
-           STOP RUN.
-       0100-INITIALIZE                 SECTION.
-       0110-DISPLAY-DATE.
-           CALL "FULLDATE" USING WRK-EXT-DATE.
-           DISPLAY WRK-EXT-DATE.
-       0120-INIT-SUM.
-
-       0200-PROCESS                    SECTION.
-           DISPLAY "ESCOLHA UMA OPERACAO (+, -, /, *): "
-           ACCEPT WRK-SIGNAL.
-
-           EVALUATE TRUE
-             WHEN WRK-SIGNAL EQUAL TO "+"
-               CALL "ADDING" USING WRK-ADDING-VAR
-             WHEN WRK-SIGNAL EQUAL TO "-"
-               CALL "SUBTRACT" USING WRK-SUB-VAR
-             WHEN WRK-SIGNAL EQUAL TO "/"
-               CALL "DIVI" USING WRK-DIVIDE-VAR
-             WHEN WRK-SIGNAL EQUAL TO "*"
-               CALL "MULTI" USING WRK-MULT-VAR
-             WHEN OTHER
-               DISPLAY "OPERACAO INVALIDA!"
-           END-EVALUATE.
-       0300-END                        SECTION.
-           DISPLAY "======== END OF PROGRAM ========".
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.CALC.
+      *=================================================================
+      *    AUTHOR: NATAN BOANAFINA
+      *    DATE: 07-11-2022
+      *    PURPOSE: LEARNING AND TRAINNING SOME COBOL PRINCIPLES BY
+      *    CREATING A SIMPLE CALCULATOR.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    07-11-2022  NB   ORIGINAL VERSION.
+      *    08-11-2022  NB   ADDED SUBTRACT/DIVI/MULTI CALLS AND AUDIT
+      *                     LOG SUPPORT.
+      *    09-11-2022  NB   ADDED OPTIONAL BATCH MODE READING CALCIN
+      *                     AND WRITING A CALCOUT SUMMARY REPORT.
+      *    13-11-2022  NB   BATCH RUNS NOW CHECKPOINT THEMSELVES SO A
+      *                     RESTARTED JOB PICKS UP WHERE IT LEFT OFF.
+      *    14-11-2022  NB   ADDED PERCENTAGE (%), POWER (^) AND MODULUS
+      *                     (R) TO THE OPERATOR MENU.
+      *    15-11-2022  NB   REPORT AND CHECKPOINT FILE STATUS FIELDS NOW
+      *                     COME FROM THE SHARED #SIGNVAR COPYBOOK.
+      *    16-11-2022  NB   BATCH-FILE HAD NO FILE STATUS CLAUSE, SO A
+      *                     MISSING CALCIN ABENDED THE WHOLE JOB INSTEAD
+      *                     OF BEING REPORTED AND SKIPPED LIKE EVERY
+      *                     OTHER FILE IN THE SUITE.  IT NOW CHECKS
+      *                     WRK-BATCH-STATUS-NOT-FOUND FROM THE SAME
+      *                     SHARED #SIGNVAR COPYBOOK BEFORE THE BATCH
+      *                     LOOP EVER RUNS.
+      *    17-11-2022  NB   THE CHECKPOINT WAS BEING SAVED AFTER EVERY
+      *                     SINGLE BATCH RECORD, WHICH DEFEATS THE POINT
+      *                     OF CHECKPOINTING BY INTERVAL ON A LONG RUN -
+      *                     A 1000-RECORD BATCH WAS OPENING, REWRITING
+      *                     AND CLOSING CALCCKPT 1000 TIMES.  0212 NOW
+      *                     ONLY CALLS 0216-SAVE-CHECKPOINT EVERY
+      *                     WRK-CKPT-INTERVAL RECORDS.
+      *=================================================================
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCH-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           05  BAT-OPERATOR        PIC X(01).
+           05  BAT-FIRST-NUM       PIC 9(10)V99.
+           05  BAT-SECOND-NUM      PIC 9(10)V99.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNT          PIC 9(05).
+           05  CKPT-TOTAL          PIC S9(10)V99 SIGN LEADING SEPARATE.
+       WORKING-STORAGE                 SECTION.
+       COPY "#DATEVAR".
+       77  WRK-EXT-DATE        PIC X(30).
+       77  WRK-CALLER-DATE     PIC 9(08) VALUE ZERO.
+       77  WRK-CALLER-LANG     PIC X(01) VALUE "P".
+       01  WRK-ADDING-VAR.
+           05  WRK-ADDING-MODE     PIC X(01).
+           05  WRK-ADDING-FIRST    PIC S9(10)V99.
+           05  WRK-ADDING-SECOND   PIC S9(10)V99.
+           05  WRK-ADDING-RESULT   PIC S9(10)V99.
+       01  WRK-SUB-VAR.
+           05  WRK-SUB-MODE        PIC X(01).
+           05  WRK-SUB-FIRST       PIC S9(10)V99.
+           05  WRK-SUB-SECOND      PIC S9(10)V99.
+           05  WRK-SUB-RESULT      PIC S9(10)V99.
+       01  WRK-MULT-VAR.
+           05  WRK-MULT-MODE       PIC X(01).
+           05  WRK-MULT-FIRST      PIC S9(10)V99.
+           05  WRK-MULT-SECOND     PIC S9(10)V99.
+           05  WRK-MULT-RESULT     PIC S9(10)V99.
+       01  WRK-DIVIDE-VAR.
+           05  WRK-DIVIDE-MODE     PIC X(01).
+           05  WRK-DIVIDE-FIRST    PIC S9(10)V99.
+           05  WRK-DIVIDE-SECOND   PIC S9(10)V99.
+           05  WRK-DIVIDE-RESULT   PIC S9(10)V99.
+       01  WRK-PERCENT-VAR.
+           05  WRK-PERCENT-MODE    PIC X(01).
+           05  WRK-PERCENT-FIRST   PIC S9(10)V99.
+           05  WRK-PERCENT-SECOND  PIC S9(10)V99.
+           05  WRK-PERCENT-RESULT  PIC S9(10)V99.
+       01  WRK-POWER-VAR.
+           05  WRK-POWER-MODE      PIC X(01).
+           05  WRK-POWER-FIRST     PIC S9(10)V99.
+           05  WRK-POWER-SECOND    PIC S9(10)V99.
+           05  WRK-POWER-RESULT    PIC S9(10)V99.
+       01  WRK-MODULUS-VAR.
+           05  WRK-MODULUS-MODE    PIC X(01).
+           05  WRK-MODULUS-FIRST   PIC S9(10)V99.
+           05  WRK-MODULUS-SECOND  PIC S9(10)V99.
+           05  WRK-MODULUS-RESULT  PIC S9(10)V99.
+       77  WRK-SIGNAL          PIC X(01) VALUE SPACES.
+       77  WRK-BATCH-SW        PIC X(01) VALUE "N".
+           88  WRK-BATCH-MODE      VALUE "S".
+       77  WRK-NOTATION-SW     PIC X(01) VALUE "N".
+           88  WRK-US-NOTATION     VALUE "S".
+       77  WRK-EOF-SW          PIC X(01) VALUE "N".
+           88  WRK-END-OF-BATCH    VALUE "Y".
+       77  WRK-CONTINUE-SW     PIC X(01) VALUE "S".
+           88  WRK-KEEP-GOING      VALUE "S".
+       77  WRK-BATCH-COUNT     PIC 9(05) COMP VALUE ZERO.
+       77  WRK-REPORT-RESULT   PIC -Z.ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-RUNNING-TOTAL   PIC S9(10)V99 VALUE ZERO.
+       77  WRK-RUNNING-TOTAL-ED PIC -Z.ZZZ.ZZZ.ZZZ,ZZ.
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-BATCH-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-BATCH-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-BATCH-STATUS==.
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-REPORT-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-REPORT-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-REPORT-STATUS==.
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-CKPT-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-CKPT-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-CKPT-STATUS==.
+       77  WRK-CKPT-COUNT      PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CKPT-TOTAL      PIC S9(10)V99 VALUE ZERO.
+       77  WRK-SKIP-IDX        PIC 9(05) COMP.
+       77  WRK-CKPT-INTERVAL   PIC 9(05) COMP VALUE 25.
+       77  WRK-CKPT-MOD-QUOT   PIC 9(05) COMP.
+       77  WRK-CKPT-MOD-REM    PIC 9(05) COMP.
+       PROCEDURE                       DIVISION.
+       0001-MAIN                       SECTION.
+
+           PERFORM 0100-INITIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-END.
+           STOP RUN.
+       0100-INITIALIZE                 SECTION.
+       0110-DISPLAY-DATE.
+           CALL "FULLDATE" USING WRK-CALLER-DATE WRK-CALLER-LANG
+                                  WRK-EXT-DATE.
+           DISPLAY WRK-EXT-DATE.
+       0120-INIT-SUM.
+           MOVE ZERO TO WRK-RUNNING-TOTAL.
+       0130-SELECT-NOTATION.
+           DISPLAY "NOTACAO AMERICANA (PONTO NOS DECIMAIS)? (S/N): "
+           ACCEPT WRK-NOTATION-SW.
+
+       0200-PROCESS                    SECTION.
+           DISPLAY "PROCESSAR EM LOTE (BATCH)? (S/N): "
+           ACCEPT WRK-BATCH-SW.
+
+           IF WRK-BATCH-MODE
+               PERFORM 0210-BATCH-PROCESS
+           ELSE
+               PERFORM 0220-INTERACTIVE-PROCESS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    BATCH MODE - READS OPERATOR/OPERAND PAIRS FROM CALCIN AND
+      *    RUNS EACH ONE THROUGH THE SAME OPERATION PROGRAMS THE
+      *    INTERACTIVE MENU USES, WRITING A SUMMARY LINE FOR EACH TO
+      *    CALCOUT.  A CHECKPOINT IS SAVED AFTER EVERY RECORD SO A RUN
+      *    THAT DIES PARTWAY THROUGH CAN BE RESTARTED WITHOUT REPEATING
+      *    OR LOSING ANY WORK ALREADY DONE.
+      *-----------------------------------------------------------------
+       0210-BATCH-PROCESS              SECTION.
+           OPEN INPUT BATCH-FILE.
+           IF WRK-BATCH-STATUS-NOT-FOUND
+               DISPLAY "ARQUIVO CALCIN NAO ENCONTRADO - NENHUM "
+                       "REGISTRO PROCESSADO."
+           ELSE
+               MOVE "N" TO WRK-EOF-SW
+               PERFORM 0213-LOAD-CHECKPOINT
+               IF WRK-CKPT-COUNT GREATER THAN ZERO
+                   OPEN EXTEND REPORT-FILE
+                   IF WRK-REPORT-STATUS-NOT-FOUND
+                       OPEN OUTPUT REPORT-FILE
+                   END-IF
+                   MOVE WRK-CKPT-COUNT TO WRK-BATCH-COUNT
+                   MOVE WRK-CKPT-TOTAL TO WRK-RUNNING-TOTAL
+                   PERFORM 0214-SKIP-BATCH-RECORD VARYING WRK-SKIP-IDX
+                       FROM 1 BY 1 UNTIL WRK-SKIP-IDX > WRK-CKPT-COUNT
+                   DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO APOS O "
+                           "REGISTRO " WRK-CKPT-COUNT "."
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               PERFORM 0211-READ-BATCH
+               PERFORM 0212-PROCESS-BATCH-RECORD UNTIL
+                       WRK-END-OF-BATCH
+               CLOSE BATCH-FILE
+               CLOSE REPORT-FILE
+               PERFORM 0217-CLEAR-CHECKPOINT
+               DISPLAY WRK-BATCH-COUNT " REGISTRO(S) PROCESSADO(S)."
+           END-IF.
+
+       0211-READ-BATCH                 SECTION.
+           READ BATCH-FILE
+               AT END MOVE "Y" TO WRK-EOF-SW
+           END-READ.
+
+       0212-PROCESS-BATCH-RECORD       SECTION.
+           MOVE BAT-OPERATOR TO WRK-SIGNAL.
+           PERFORM 0230-CALL-OPERATION.
+           ADD 1 TO WRK-BATCH-COUNT.
+           PERFORM 0240-WRITE-REPORT-LINE.
+           DIVIDE WRK-BATCH-COUNT BY WRK-CKPT-INTERVAL
+               GIVING WRK-CKPT-MOD-QUOT
+               REMAINDER WRK-CKPT-MOD-REM.
+           IF WRK-CKPT-MOD-REM EQUAL TO ZERO
+               PERFORM 0216-SAVE-CHECKPOINT
+           END-IF.
+           PERFORM 0211-READ-BATCH.
+
+      *-----------------------------------------------------------------
+      *    A CHECKPOINT WITH A COUNT OF ZERO MEANS THERE IS NO RUN TO
+      *    RESUME - EITHER CALCCKPT DOES NOT EXIST YET OR THE LAST
+      *    BATCH RUN FINISHED CLEANLY AND RESET IT.
+      *-----------------------------------------------------------------
+       0213-LOAD-CHECKPOINT            SECTION.
+           MOVE ZERO TO WRK-CKPT-COUNT.
+           MOVE ZERO TO WRK-CKPT-TOTAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-COUNT GREATER THAN ZERO
+                   MOVE CKPT-COUNT TO WRK-CKPT-COUNT
+                   MOVE CKPT-TOTAL TO WRK-CKPT-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0214-SKIP-BATCH-RECORD           SECTION.
+           READ BATCH-FILE
+               AT END MOVE "Y" TO WRK-EOF-SW
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *    REWRITES CALCCKPT WITH HOW FAR THE BATCH HAS GOTTEN.  THE
+      *    FILE ONLY EVER HOLDS ONE RECORD, SO IT IS REPLACED WHOLE
+      *    RATHER THAN REWRITTEN IN PLACE.  CALLED EVERY WRK-CKPT-
+      *    INTERVAL RECORDS RATHER THAN AFTER EVERY SINGLE ONE, SO A
+      *    LONG BATCH IS NOT OPENING AND CLOSING CALCCKPT ON EVERY
+      *    RECORD.  A RUN THAT DIES BETWEEN TWO CHECKPOINTS REPROCESSES
+      *    UP TO WRK-CKPT-INTERVAL MINUS ONE RECORDS ON RESTART - AN
+      *    ACCEPTED TRADE-OFF OF CHECKPOINTING BY INTERVAL RATHER THAN
+      *    PER RECORD.
+      *-----------------------------------------------------------------
+       0216-SAVE-CHECKPOINT             SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-BATCH-COUNT   TO CKPT-COUNT.
+           MOVE WRK-RUNNING-TOTAL TO CKPT-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0217-CLEAR-CHECKPOINT            SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-COUNT.
+           MOVE ZERO TO CKPT-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      *    INTERACTIVE MODE - KEEPS OFFERING ANOTHER CALCULATION UNTIL
+      *    THE OPERATOR SAYS NO, RATHER THAN STOPPING AFTER ONE.
+      *-----------------------------------------------------------------
+       0220-INTERACTIVE-PROCESS        SECTION.
+           MOVE "S" TO WRK-CONTINUE-SW.
+           PERFORM 0221-INTERACTIVE-ONE-CALC UNTIL NOT WRK-KEEP-GOING.
+
+       0221-INTERACTIVE-ONE-CALC       SECTION.
+           DISPLAY "ESCOLHA UMA OPERACAO (+, -, /, *, %, ^, R): "
+           ACCEPT WRK-SIGNAL.
+           PERFORM 0230-CALL-OPERATION.
+           DISPLAY "DESEJA REALIZAR OUTRO CALCULO? (S/N): "
+           ACCEPT WRK-CONTINUE-SW.
+
+      *-----------------------------------------------------------------
+      *    DISPATCHES TO THE OPERATION PROGRAM MATCHING WRK-SIGNAL.
+      *    IN BATCH MODE THE OPERANDS COME FROM BAT-FIRST-NUM AND
+      *    BAT-SECOND-NUM; IN INTERACTIVE MODE THE CALLED PROGRAM
+      *    PROMPTS FOR THEM ITSELF.
+      *-----------------------------------------------------------------
+       0230-CALL-OPERATION             SECTION.
+           EVALUATE TRUE
+             WHEN WRK-SIGNAL EQUAL TO "+"
+               IF WRK-BATCH-MODE
+                   MOVE "B"            TO WRK-ADDING-MODE
+                   MOVE BAT-FIRST-NUM  TO WRK-ADDING-FIRST
+                   MOVE BAT-SECOND-NUM TO WRK-ADDING-SECOND
+               ELSE
+                   MOVE "I"            TO WRK-ADDING-MODE
+               END-IF
+               CALL "ADDING" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-ADDING-VAR
+               MOVE WRK-ADDING-RESULT  TO WRK-REPORT-RESULT
+               ADD WRK-ADDING-RESULT   TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "-"
+               IF WRK-BATCH-MODE
+                   MOVE "B"            TO WRK-SUB-MODE
+                   MOVE BAT-FIRST-NUM  TO WRK-SUB-FIRST
+                   MOVE BAT-SECOND-NUM TO WRK-SUB-SECOND
+               ELSE
+                   MOVE "I"            TO WRK-SUB-MODE
+               END-IF
+               CALL "SUBTRACT" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-SUB-VAR
+               MOVE WRK-SUB-RESULT     TO WRK-REPORT-RESULT
+               ADD WRK-SUB-RESULT      TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "/"
+               IF WRK-BATCH-MODE
+                   MOVE "B"            TO WRK-DIVIDE-MODE
+                   MOVE BAT-FIRST-NUM  TO WRK-DIVIDE-FIRST
+                   MOVE BAT-SECOND-NUM TO WRK-DIVIDE-SECOND
+               ELSE
+                   MOVE "I"            TO WRK-DIVIDE-MODE
+               END-IF
+               CALL "DIVI" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-DIVIDE-VAR
+               MOVE WRK-DIVIDE-RESULT  TO WRK-REPORT-RESULT
+               ADD WRK-DIVIDE-RESULT   TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "*"
+               IF WRK-BATCH-MODE
+                   MOVE "B"            TO WRK-MULT-MODE
+                   MOVE BAT-FIRST-NUM  TO WRK-MULT-FIRST
+                   MOVE BAT-SECOND-NUM TO WRK-MULT-SECOND
+               ELSE
+                   MOVE "I"            TO WRK-MULT-MODE
+               END-IF
+               CALL "MULTI" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-MULT-VAR
+               MOVE WRK-MULT-RESULT    TO WRK-REPORT-RESULT
+               ADD WRK-MULT-RESULT     TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "%"
+               IF WRK-BATCH-MODE
+                   MOVE "B"             TO WRK-PERCENT-MODE
+                   MOVE BAT-FIRST-NUM   TO WRK-PERCENT-FIRST
+                   MOVE BAT-SECOND-NUM  TO WRK-PERCENT-SECOND
+               ELSE
+                   MOVE "I"             TO WRK-PERCENT-MODE
+               END-IF
+               CALL "PERCENT" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-PERCENT-VAR
+               MOVE WRK-PERCENT-RESULT TO WRK-REPORT-RESULT
+               ADD WRK-PERCENT-RESULT  TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "^"
+               IF WRK-BATCH-MODE
+                   MOVE "B"             TO WRK-POWER-MODE
+                   MOVE BAT-FIRST-NUM   TO WRK-POWER-FIRST
+                   MOVE BAT-SECOND-NUM  TO WRK-POWER-SECOND
+               ELSE
+                   MOVE "I"             TO WRK-POWER-MODE
+               END-IF
+               CALL "POWER" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-POWER-VAR
+               MOVE WRK-POWER-RESULT   TO WRK-REPORT-RESULT
+               ADD WRK-POWER-RESULT    TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN WRK-SIGNAL EQUAL TO "R"
+               IF WRK-BATCH-MODE
+                   MOVE "B"             TO WRK-MODULUS-MODE
+                   MOVE BAT-FIRST-NUM   TO WRK-MODULUS-FIRST
+                   MOVE BAT-SECOND-NUM  TO WRK-MODULUS-SECOND
+               ELSE
+                   MOVE "I"             TO WRK-MODULUS-MODE
+               END-IF
+               CALL "MODULUS" USING WRK-SIGNAL WRK-NOTATION-SW
+                                   WRK-MODULUS-VAR
+               MOVE WRK-MODULUS-RESULT TO WRK-REPORT-RESULT
+               ADD WRK-MODULUS-RESULT  TO WRK-RUNNING-TOTAL
+               PERFORM 0235-APPLY-NOTATION
+             WHEN OTHER
+               DISPLAY "OPERACAO INVALIDA!"
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      *    SWAPS THE COMMA AND PERIOD IN THE EDITED REPORT RESULT WHEN
+      *    THE SESSION IS RUNNING IN AMERICAN NOTATION - THE PICTURE
+      *    ITSELF STAYS COMPILED FOR PT-BR (COMMA FOR DECIMALS).
+      *-----------------------------------------------------------------
+       0235-APPLY-NOTATION              SECTION.
+           IF WRK-US-NOTATION
+               INSPECT WRK-REPORT-RESULT REPLACING ALL "," BY "~"
+               INSPECT WRK-REPORT-RESULT REPLACING ALL "." BY ","
+               INSPECT WRK-REPORT-RESULT REPLACING ALL "~" BY "."
+           END-IF.
+
+       0240-WRITE-REPORT-LINE          SECTION.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING WRK-SIGNAL           DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  BAT-FIRST-NUM        DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  BAT-SECOND-NUM       DELIMITED BY SIZE
+                  " = "                DELIMITED BY SIZE
+                  WRK-REPORT-RESULT    DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       0300-END                        SECTION.
+           MOVE WRK-RUNNING-TOTAL TO WRK-RUNNING-TOTAL-ED.
+           IF WRK-US-NOTATION
+               INSPECT WRK-RUNNING-TOTAL-ED REPLACING ALL "," BY "~"
+               INSPECT WRK-RUNNING-TOTAL-ED REPLACING ALL "." BY ","
+               INSPECT WRK-RUNNING-TOTAL-ED REPLACING ALL "~" BY "."
+           END-IF.
+           DISPLAY "TOTAL ACUMULADO: " WRK-RUNNING-TOTAL-ED.
+           DISPLAY "======== END OF PROGRAM ========".
