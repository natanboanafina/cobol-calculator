@@ -0,0 +1,139 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.DIVI.
+      *=================================================================
+      *    AUTHOR:  NATAN BOANAFINA
+      *    DATE:    07-11-2022
+      *    PURPOSE: DIVISION LOGIC.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY:
+      *    DATE        BY   DESCRIPTION
+      *    08-11-2022  NB   ORIGINAL VERSION, WRITTEN ALONGSIDE ADDING.
+      *    10-11-2022  NB   GUARDED AGAINST DIVIDE-BY-ZERO AND TRAPPED
+      *                     SIZE ERROR ON THE COMPUTE.
+      *    15-11-2022  NB   AUDIT LOG STATUS FIELD NOW COMES FROM THE
+      *                     SHARED #SIGNVAR COPYBOOK.
+      *    16-11-2022  NB   AUD-FIRST-NUM/AUD-SECOND-NUM WERE UNSIGNED,
+      *                     SO A NEGATIVE OPERAND HAD ITS SIGN STRIPPED
+      *                     GOING INTO THE AUDIT LOG.  BOTH ARE NOW
+      *                     SIGNED SIGN LEADING SEPARATE, MATCHING
+      *                     AUD-RESULT'S CONVENTION.
+      *=================================================================
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(30).
+           05  AUD-OPERATOR        PIC X(01).
+           05  AUD-FIRST-NUM       PIC S9(10)V99 SIGN LEADING
+                                       SEPARATE.
+           05  AUD-SECOND-NUM      PIC S9(10)V99 SIGN LEADING
+                                       SEPARATE.
+           05  AUD-RESULT          PIC S9(10)V99 SIGN LEADING SEPARATE.
+       WORKING-STORAGE                 SECTION.
+       COPY "#MATHVAR".
+       77  WRK-TOTAL-ED        PIC -Z.ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-EXT-DATE        PIC X(30).
+       77  WRK-CALLER-DATE     PIC 9(08) VALUE ZERO.
+       77  WRK-CALLER-LANG     PIC X(01) VALUE "P".
+       COPY "#SIGNVAR" REPLACING
+           ==WRK-FILE-STATUS-OK== BY ==WRK-AUDIT-STATUS-OK==
+           ==WRK-FILE-STATUS-NOT-FOUND== BY
+               ==WRK-AUDIT-STATUS-NOT-FOUND==
+           ==WRK-FILE-STATUS== BY ==WRK-AUDIT-STATUS==.
+       LINKAGE                         SECTION.
+       01  LNK-OPERATOR    PIC X(01).
+       01  LNK-NOTATION    PIC X(01).
+           88 LNK-US-NOTATION  VALUE "S".
+       01  LNK-VAR.
+           05 LNK-MODE         PIC X(01).
+           05 LNK-FIRST-NUM    PIC S9(10)V99.
+           05 LNK-SECOND-NUM   PIC S9(10)V99.
+           05 LNK-RESULT       PIC S9(10)V99.
+
+       PROCEDURE                       DIVISION USING LNK-OPERATOR
+                                                        LNK-NOTATION
+                                                        LNK-VAR.
+       0001-MAIN                       SECTION.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-WRITE-AUDIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    LNK-MODE "B" MEANS CALC IS DRIVING THIS CALL FROM A BATCH
+      *    RECORD - THE OPERANDS ALREADY ARRIVE THROUGH THE LINKAGE
+      *    SECTION.  ANY OTHER VALUE MEANS AN INTERACTIVE RUN, SO WE
+      *    PROMPT FOR THEM AS BEFORE.
+      *-----------------------------------------------------------------
+       0100-INITIALIZE                 SECTION.
+           IF LNK-MODE EQUAL TO "B"
+               MOVE LNK-FIRST-NUM  TO WRK-FIRST-NUM
+               MOVE LNK-SECOND-NUM TO WRK-SECOND-NUM
+           ELSE
+               DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+               ACCEPT WRK-FIRST-NUM
+               DISPLAY "DIGITE O SEGUNDO NUMERO: "
+               ACCEPT WRK-SECOND-NUM
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    A ZERO SECOND OPERAND IS CHECKED FOR BEFORE THE COMPUTE EVER
+      *    RUNS, AND THE COMPUTE ITSELF IS GUARDED WITH ON SIZE ERROR
+      *    SO AN OVERSIZED RESULT REPORTS CLEANLY INSTEAD OF ABENDING.
+      *-----------------------------------------------------------------
+       0200-PROCESS                    SECTION.
+           IF WRK-SECOND-NUM EQUAL TO ZERO
+               DISPLAY "NAO E POSSIVEL DIVIDIR POR ZERO!"
+               MOVE ZERO TO WRK-TOTAL-NUM
+           ELSE
+               COMPUTE WRK-TOTAL-NUM = WRK-FIRST-NUM / WRK-SECOND-NUM
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO FORA DA FAIXA!"
+                       MOVE ZERO TO WRK-TOTAL-NUM
+               END-COMPUTE
+           END-IF.
+           MOVE WRK-TOTAL-NUM TO WRK-TOTAL-ED.
+           PERFORM 0210-APPLY-NOTATION.
+           MOVE WRK-TOTAL-NUM TO LNK-RESULT.
+           DISPLAY WRK-TOTAL-ED.
+
+      *-----------------------------------------------------------------
+      *    THE RESULT IS ALWAYS COMPUTED AND EDITED IN THE COMPILED-IN
+      *    PT-BR NOTATION (COMMA FOR DECIMALS).  WHEN THE CALLER ASKED
+      *    FOR AMERICAN NOTATION, SWAP THE COMMA AND PERIOD IN PLACE
+      *    BEFORE THE VALUE IS DISPLAYED OR WRITTEN TO A REPORT LINE.
+      *-----------------------------------------------------------------
+       0210-APPLY-NOTATION              SECTION.
+           IF LNK-US-NOTATION
+               INSPECT WRK-TOTAL-ED REPLACING ALL "," BY "~"
+               INSPECT WRK-TOTAL-ED REPLACING ALL "." BY ","
+               INSPECT WRK-TOTAL-ED REPLACING ALL "~" BY "."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    RECORDS THE OPERATOR, BOTH OPERANDS AND THE RESULT TO THE
+      *    DATED TRANSACTION FILE SO THE RUN CAN BE TRACED LATER ON.
+      *-----------------------------------------------------------------
+       0300-WRITE-AUDIT                SECTION.
+           CALL "FULLDATE" USING WRK-CALLER-DATE WRK-CALLER-LANG
+                                  WRK-EXT-DATE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WRK-AUDIT-STATUS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE WRK-EXT-DATE   TO AUD-DATE.
+           MOVE LNK-OPERATOR   TO AUD-OPERATOR.
+           MOVE WRK-FIRST-NUM  TO AUD-FIRST-NUM.
+           MOVE WRK-SECOND-NUM TO AUD-SECOND-NUM.
+           MOVE WRK-TOTAL-NUM  TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
